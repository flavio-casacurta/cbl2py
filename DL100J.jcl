@@ -0,0 +1,63 @@
+//DL100J   JOB (ACCTNO),'DL100 DAILY RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                               *
+//*  DL100J -- DAILY BRANCH EXTRACT PROCESSING AND GENERAL        *
+//*            LEDGER RECONCILIATION                              *
+//*                                                               *
+//*  STEP010  RUNS DL100, WHICH VALIDATES, LISTS, TOTALS AND      *
+//*           JOURNALS THE NIGHTLY EXTRACT IN A SINGLE STEP.      *
+//*           RETURN CODES:                                       *
+//*             RC=0   NORMAL COMPLETION, ALL SLOTS VALID         *
+//*             RC=4   SKIP-DAY NO-OP (DL100CTL RUN-MODE = SKIP)  *
+//*             RC=8   ONE OR MORE SLOTS FAILED VALIDATION         *
+//*             RC>8   ABEND / UNRECOVERABLE FILE ERROR            *
+//*  STEP020  RUNS DL100RCN TO RECONCILE THE SLOT EXTRACT          *
+//*           (DL100OUT) AGAINST THE GENERAL LEDGER EXTRACT,       *
+//*           BYPASSED WHEN STEP010 DID NOT PRODUCE A USABLE       *
+//*           EXTRACT (RC>=8) OR DID NOT PRODUCE ONE AT ALL        *
+//*           (RC=4, SKIP DAY). RETURN CODES:                      *
+//*             RC=0   ALL SLOTS IN BALANCE                        *
+//*             RC=8   ONE OR MORE SLOTS OUT OF BALANCE            *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/26   FC   ORIGINAL.                                    *
+//*  08/09/26   FC   ADD STEP020 (DL100RCN) FOR GENERAL LEDGER     *
+//*                  RECONCILIATION OF THE DL100OUT SLOT EXTRACT.  *
+//*  08/09/26   FC   BYPASS STEP020 ON A SKIP DAY TOO (RC=4), NOT  *
+//*                  JUST ON VALIDATION FAILURE -- A SKIP DAY      *
+//*                  LEAVES DL100OUT HOLDING A STALE EXTRACT.      *
+//*                  MAKE DL100OUT A GDG SO EACH RUN GETS A FRESH  *
+//*                  GENERATION INSTEAD OF REUSING ONE DATASET,    *
+//*                  AND LET DL100CKPT BE CREATED ON FIRST USE.    *
+//*  08/09/26   FC   DL100CKPT'S DISP HAD NORMAL/ABNORMAL BACKWARDS *
+//*                  FOR A CHECKPOINT FILE -- A CLEAN COMPLETION    *
+//*                  WAS CATALOGING (KEEPING) A NOW-STALE CHECK-    *
+//*                  POINT WHILE AN ABEND DELETED THE ONE A         *
+//*                  RESTART NEEDS. SWAPPED SO AN ABEND PRESERVES   *
+//*                  IT AND A CLEAN RUN RESETS IT.                  *
+//*                                                                *
+//*****************************************************************
+//STEP010  EXEC PGM=DL100
+//STEPLIB  DD DSN=PROD.DL100.LOADLIB,DISP=SHR
+//DL100IN  DD DSN=PROD.DL100.DAILY.EXTRACT,DISP=SHR
+//DL100CTL DD DSN=PROD.DL100.CONTROL,DISP=SHR
+//DL100CKPT DD DSN=PROD.DL100.CHECKPOINT,
+//             DISP=(MOD,DELETE,CATLG)
+//DL100RPT DD SYSOUT=*
+//DL100OUT DD DSN=PROD.DL100.SLOTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//DL100JNL DD DSN=PROD.DL100.JOURNAL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DL100RCN,COND=((4,EQ,STEP010),(8,GE,STEP010))
+//STEPLIB  DD DSN=PROD.DL100.LOADLIB,DISP=SHR
+//DL100OUT DD DSN=PROD.DL100.SLOTS(0),DISP=SHR
+//DL100GL  DD DSN=PROD.GL.DAILY.EXTRACT,DISP=SHR
+//DL100RRP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
