@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300*    DL100REC.CPY                                                *
+000400*                                                                *
+000500*    SHARED LAYOUT FOR ONE ANOTHER_GROUP SLOT, AS PRODUCED BY    *
+000600*    PROGRAM DL100 AND CONSUMED BY ANY DOWNSTREAM PROGRAM THAT   *
+000700*    NEEDS TO READ THOSE SAME SLOTS (E.G. DL100RCN).             *
+000800*                                                                *
+000900*    THE CALLER SUPPLIES THE OCCURS CLAUSE AND THE GROUP NAME,   *
+001000*    E.G.                                                        *
+001100*        03  ANOTHER_GROUP OCCURS 0003 TIMES.                    *
+001200*            COPY DL100REC.                                      *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                        *
+001500*    DATE       BY   DESCRIPTION                                 *
+001600*    08/09/26   FC   ORIGINAL -- PULLED OUT OF DL100 WORKING-    *
+001700*                    STORAGE SO DL100RCN CAN SHARE THE LAYOUT.   *
+001800*                                                                *
+001900******************************************************************
+002000    05  FIELD-1                   PIC X(3).
+002100    05  FIELD-2 REDEFINES FIELD-1 PIC 9(3).
+002200    05  FIELD-3 OCCURS 0002 TIMES PIC S9(3)V99.
+002300    05  DL100-SLOT-VALID-SW       PIC X(01) VALUE 'Y'.
+002400        88  DL100-SLOT-VALID            VALUE 'Y'.
+002500        88  DL100-SLOT-INVALID           VALUE 'N'.
+002600    05  DL100-SLOT-SUBTOTAL       PIC S9(05)V99 VALUE ZERO.
