@@ -1,21 +1,539 @@
-       WORKING-STORAGE SECTION.
-       01  FILLER  PIC X(30) VALUE 'BEGIN WORKING STORAGE SECTION'.
-       01  EXAMPLE-GROUP.
-           03      ANOTHER_GROUP OCCURS 0003 TIMES.
-            05     FIELD-1                   PIC X(3).
-            05     FIELD-2 REDEFINES FIELD-1 PIC 9(3).
-            05     FIELD-3 OCCURS 0002 TIMES PIC S9(3)V99.
-           03      THIS-IS-ANOTHER-GROUP.
-            05     YES                       PIC X(5) VALUE 'NO'.
-           03      THIS-IS-ELEMENTARY        PIC 9(5).
-       01  FILLER  PIC X(30) VALUE 'END WORKING STORAGE SECTION'.
-
-       PROCEDURE DIVISION.
-       MAIN-SECTION SECTION.
-       MAIN-L.
-           INITIALIZE EXAMPLE-GROUP
-           MOVE 5 TO THIS-IS-ELEMENTARY
-           MOVE 'YES' TO YES
-           IF YES EQUAL TO 'YES'
-              GOBACK
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL100.
+000300 AUTHOR.        F CASACURTA.
+000400 INSTALLATION.  BRANCH OPERATIONS BATCH.
+000500 DATE-WRITTEN.  01/05/24.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    DL100 -- DAILY BRANCH EXTRACT PROCESSING                   *
+001000*                                                               *
+001100*    LOADS THE NIGHTLY BRANCH EXTRACT INTO THE ANOTHER_GROUP    *
+001200*    TABLE.                                                     *
+001300*                                                               *
+001400*    MODIFICATION HISTORY                                       *
+001500*    DATE       BY   DESCRIPTION                                *
+001600*    --/--/--   FC   ORIGINAL -- DEMO STUB, INITIALIZE ONLY.    *
+001700*    08/09/26   FC   ADD DL100IN EXTRACT FILE, LOAD SLOTS FROM   *
+001800*                    IT INSTEAD OF INITIALIZE.                  *
+001900*    08/09/26   FC   ADD DETAIL LISTING REPORT (DL100RPT).      *
+002000*    08/09/26   FC   EDIT SIGNED TOTALS/AMOUNTS BEFORE PUTTING   *
+002100*                    THEM ON A REPORT LINE SO THE SIGN DOESN'T   *
+002200*                    OVERPUNCH THE LAST DIGIT.                   *
+002300*    08/09/26   FC   ADD NUMERIC VALIDATION OF FIELD-1 BEFORE    *
+002400*                    THE FIELD-2 REDEFINITION IS USED.          *
+002500*    08/09/26   FC   ADD PER-SLOT SUBTOTAL AND GRAND CONTROL    *
+002600*                    TOTAL OVER FIELD-3.                        *
+002700*    08/09/26   FC   THIS-IS-ELEMENTARY NOW DRIVEN BY THE COUNT  *
+002800*                    OF RECORDS ACTUALLY READ FROM DL100IN.     *
+002900*    08/09/26   FC   ADD CHECKPOINT/RESTART ACROSS DL100CKPT.   *
+003000*    08/09/26   FC   DRIVE RUN MODE (RUN/SKIP/RERUN) FROM THE   *
+003100*                    DL100CTL CONTROL RECORD INSTEAD OF A       *
+003200*                    HARDCODED FLAG.                            *
+003300*    08/09/26   FC   ADD AUDIT JOURNAL (DL100JNL) OF EVERY RUN.  *
+003400*    08/09/26   FC   SET RETURN-CODE FOR JCL STEP SEQUENCING --  *
+003500*                    0=OK, 4=SKIPPED, 8=SLOTS OUT OF BALANCE.    *
+003600*    08/09/26   FC   PULL THE SLOT LAYOUT OUT TO DL100REC.CPY,   *
+003700*                    ADD DL100OUT SLOT EXTRACT FOR DOWNSTREAM    *
+003800*                    GL RECONCILIATION (SEE DL100RCN).           *
+003900*    08/09/26   FC   DL100OUT AND DL100RPT ARE NOW ALWAYS        *
+004000*                    REPLACED, NOT EXTENDED, ON A RERUN -- THE   *
+004100*                    SLOT EXTRACT AND THE OPERATOR LISTING ARE   *
+004200*                    SNAPSHOTS OF THIS RUN, NOT A HISTORY (THE   *
+004300*                    JOURNAL ALREADY KEEPS THE HISTORY). ALSO    *
+004400*                    TIGHTEN 2500-READ-CHECKPOINT TO SKIP THE    *
+004500*                    RESTORE LOOP ON ANY FAILED OPEN, NOT JUST   *
+004600*                    A MISSING FILE.                             *
+004700*    08/09/26   FC   RERUN NOW FORCES A FULL REPROCESS OF ALL    *
+004800*                    3 SLOTS FROM DL100IN INSTEAD OF RUNNING     *
+004900*                    THE SAME LOGIC AS A PLAIN RUN. THE SLOT     *
+005000*                    LISTING NOW SHOWS FIELD-1 AND BOTH FIELD-3  *
+005100*                    AMOUNTS EVEN ON A REJECTED SLOT, SUPPRESSING*
+005200*                    ONLY FIELD-2, WHICH IS THE ONLY VALUE THE   *
+005300*                    FIELD-1 VALIDATION ACTUALLY TAINTS.         *
+005400*                                                               *
+005500*****************************************************************
+005600 ENVIRONMENT DIVISION.
+005700 CONFIGURATION SECTION.
+005800 SOURCE-COMPUTER.  IBM-370.
+005900 OBJECT-COMPUTER.  IBM-370.
+006000 INPUT-OUTPUT SECTION.
+006100 FILE-CONTROL.
+006200     SELECT DL100-INPUT-FILE     ASSIGN TO DL100IN
+006300            ORGANIZATION IS SEQUENTIAL.
+006400     SELECT DL100-CONTROL-FILE   ASSIGN TO DL100CTL
+006500            ORGANIZATION IS SEQUENTIAL
+006600            FILE STATUS IS DL100-WS-CTL-FILE-STATUS.
+006700     SELECT DL100-REPORT-FILE    ASSIGN TO DL100RPT
+006800            ORGANIZATION IS SEQUENTIAL.
+006900     SELECT DL100-CKPT-FILE      ASSIGN TO DL100CKPT
+007000            ORGANIZATION IS SEQUENTIAL
+007100            FILE STATUS IS DL100-WS-CKPT-FILE-STATUS.
+007200     SELECT DL100-OUTPUT-FILE    ASSIGN TO DL100OUT
+007300            ORGANIZATION IS SEQUENTIAL.
+007400     SELECT DL100-JOURNAL-FILE   ASSIGN TO DL100JNL
+007500            ORGANIZATION IS SEQUENTIAL.
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800 FD  DL100-INPUT-FILE
+007900     RECORDING MODE IS F
+008000     LABEL RECORDS ARE STANDARD.
+008100 01  DL100IN-RECORD.
+008200     05  DL100IN-FIELD-1         PIC X(3).
+008300     05  DL100IN-FIELD-3-1       PIC S9(3)V99.
+008400     05  DL100IN-FIELD-3-2       PIC S9(3)V99.
+008500 FD  DL100-CONTROL-FILE
+008600     RECORDING MODE IS F
+008700     LABEL RECORDS ARE STANDARD.
+008800 01  DL100CTL-RECORD.
+008900     05  DL100CTL-RUN-MODE       PIC X(5).
+009000 FD  DL100-REPORT-FILE
+009100     RECORDING MODE IS F
+009200     LABEL RECORDS ARE STANDARD.
+009300 01  DL100RPT-LINE               PIC X(132).
+009400 FD  DL100-CKPT-FILE
+009500     RECORDING MODE IS F
+009600     LABEL RECORDS ARE STANDARD.
+009700 01  DL100CKPT-RECORD.
+009800     05  DL100CKPT-LAST-SLOT     PIC 9(1).
+009900     05  DL100CKPT-FIELD-1       PIC X(3).
+010000     05  DL100CKPT-FIELD-3-1     PIC S9(3)V99.
+010100     05  DL100CKPT-FIELD-3-2     PIC S9(3)V99.
+010200 FD  DL100-OUTPUT-FILE
+010300     RECORDING MODE IS F
+010400     LABEL RECORDS ARE STANDARD.
+010500 01  DL100OUT-RECORD.
+010600     COPY DL100REC.
+010700 FD  DL100-JOURNAL-FILE
+010800     RECORDING MODE IS F
+010900     RECORD CONTAINS 15 TO 28 CHARACTERS
+011000     LABEL RECORDS ARE STANDARD.
+011100 01  DL100JNL-HEADER-RECORD.
+011200     05  DL100JNL-REC-TYPE       PIC X(1).
+011300     05  DL100JNL-TIMESTAMP      PIC X(17).
+011400     05  DL100JNL-ELEMENTARY-CT  PIC 9(5).
+011500     05  DL100JNL-RUN-MODE       PIC X(5).
+011600 01  DL100JNL-DETAIL-RECORD.
+011700     05  DL100JNL-REC-TYPE-D     PIC X(1).
+011800     05  DL100JNL-SLOT-NO        PIC 9(1).
+011900     05  DL100JNL-FIELD-1        PIC X(3).
+012000     05  DL100JNL-FIELD-3-1      PIC S9(3)V99.
+012100     05  DL100JNL-FIELD-3-2      PIC S9(3)V99.
+012200 WORKING-STORAGE SECTION.
+012300 01  FILLER  PIC X(30) VALUE 'BEGIN WORKING STORAGE SECTION'.
+012400 01  EXAMPLE-GROUP.
+012500     03      ANOTHER_GROUP OCCURS 0003 TIMES.
+012600            COPY DL100REC.
+012700     03      THIS-IS-ANOTHER-GROUP.
+012800      05     YES                       PIC X(5) VALUE 'RUN'.
+012900             88  YES-RUN                      VALUE 'RUN'.
+013000             88  YES-SKIP                      VALUE 'SKIP'.
+013100             88  YES-RERUN                     VALUE 'RERUN'.
+013200     03      THIS-IS-ELEMENTARY        PIC 9(5).
+013300 01  FILLER  PIC X(30) VALUE 'END WORKING STORAGE SECTION'.
+013400*****************************************************************
+013500*    APPLICATION WORKING STORAGE                                *
+013600*****************************************************************
+013700 77  DL100-WS-INPUT-EOF-SW       PIC X(01) VALUE 'N'.
+013800     88  DL100-WS-INPUT-EOF            VALUE 'Y'.
+013900 77  DL100-WS-CKPT-EOF-SW        PIC X(01) VALUE 'N'.
+014000     88  DL100-WS-CKPT-EOF             VALUE 'Y'.
+014100 77  DL100-WS-CTL-FILE-STATUS    PIC X(02) VALUE '00'.
+014200     88  DL100-WS-CTL-FILE-OK          VALUE '00'.
+014300     88  DL100-WS-CTL-FILE-NOTFND      VALUE '35'.
+014400 77  DL100-WS-CKPT-FILE-STATUS   PIC X(02) VALUE '00'.
+014500     88  DL100-WS-CKPT-FILE-OK         VALUE '00'.
+014600     88  DL100-WS-CKPT-FILE-NOTFND     VALUE '35'.
+014700 77  DL100-WS-SLOT-IX            PIC 9(01) VALUE ZERO.
+014800 77  DL100-WS-OCCUR-IX           PIC 9(01) VALUE ZERO.
+014900 77  DL100-WS-BAD-SLOT-CT        PIC 9(01) VALUE ZERO.
+015000 77  DL100-WS-GRAND-TOTAL        PIC S9(07)V99 VALUE ZERO.
+015100 77  DL100-WS-GRAND-TOTAL-ED     PIC -(6)9.99.
+015200 77  DL100-WS-SUBTOTAL-ED        PIC -(4)9.99.
+015300 77  DL100-WS-FIELD-3-ED-1       PIC -(2)9.99.
+015400 77  DL100-WS-FIELD-3-ED-2       PIC -(2)9.99.
+015500 77  DL100-WS-FIELD-2-SEG        PIC X(13) VALUE SPACES.
+015600 77  DL100-WS-SLOT-STATUS-SEG    PIC X(40) VALUE SPACES.
+015700 77  DL100-WS-START-SLOT         PIC 9(01) VALUE 1.
+015800 77  DL100-WS-RUN-TIMESTAMP      PIC X(17) VALUE SPACES.
+015900 01  DL100-WS-CURRENT-DATE-TIME.
+016000     05  DL100-WS-CDT-DATE       PIC 9(8).
+016100     05  DL100-WS-CDT-TIME       PIC 9(8).
+016200 PROCEDURE DIVISION.
+016300 MAIN-SECTION SECTION.
+016400 MAIN-L.
+016500     MOVE FUNCTION CURRENT-DATE TO DL100-WS-CURRENT-DATE-TIME
+016600     STRING DL100-WS-CDT-DATE DELIMITED BY SIZE
+016700         '-' DELIMITED BY SIZE
+016800         DL100-WS-CDT-TIME DELIMITED BY SIZE
+016900         INTO DL100-WS-RUN-TIMESTAMP
+017000     END-STRING
+017100     PERFORM 2000-READ-CONTROL THRU 2000-EXIT
+017200     MOVE ZERO TO THIS-IS-ELEMENTARY
+017300     IF YES-SKIP
+017400         DISPLAY 'DL100 - RUN MODE IS SKIP - NO PROCESSING DONE'
+017500         MOVE 4 TO RETURN-CODE
+017600     ELSE
+017700         PERFORM 1000-RESET-SLOTS THRU 1000-EXIT
+017800*        A RERUN FORCES A FULL REPROCESS OF ALL 3 SLOTS FROM
+017900*        DL100IN -- IT DOES NOT HONOR A PRIOR CHECKPOINT THE
+018000*        WAY A PLAIN RUN DOES.
+018100         IF YES-RERUN
+018200             MOVE 1 TO DL100-WS-START-SLOT
+018300         ELSE
+018400             PERFORM 2500-READ-CHECKPOINT THRU 2500-EXIT
+018500         END-IF
+018600         PERFORM 3000-LOAD-SLOTS THRU 3000-EXIT
+018700         PERFORM 4000-VALIDATE-SLOTS THRU 4000-EXIT
+018800         PERFORM 5000-COMPUTE-TOTALS THRU 5000-EXIT
+018900         PERFORM 6000-PRODUCE-REPORT THRU 6000-EXIT
+019000         PERFORM 7000-WRITE-OUTPUT-EXTRACT THRU 7000-EXIT
+019100         IF DL100-WS-BAD-SLOT-CT GREATER THAN ZERO
+019200             MOVE 8 TO RETURN-CODE
+019300         ELSE
+019400             MOVE 0 TO RETURN-CODE
+019500         END-IF
+019600     END-IF
+019700     PERFORM 8000-WRITE-JOURNAL THRU 8000-EXIT
+019800     GOBACK.
+019900*****************************************************************
+020000*    1000-RESET-SLOTS -- CLEAR EACH OCCURRENCE OF ANOTHER_GROUP  *
+020100*    BACK TO ITS DEFAULT BEFORE THIS RUN'S RESTORE/LOAD. DONE    *
+020200*    ONE AT A TIME SINCE INITIALIZE WITHOUT A SUBSCRIPT ONLY     *
+020300*    TOUCHES THE FIRST OCCURRENCE OF A TABLE.                    *
+020400*****************************************************************
+020500 1000-RESET-SLOTS.
+020600     PERFORM 1100-RESET-ONE-SLOT THRU 1100-EXIT
+020700         VARYING DL100-WS-SLOT-IX FROM 1 BY 1
+020800         UNTIL DL100-WS-SLOT-IX GREATER THAN 3.
+020900 1000-EXIT.
+021000     EXIT.
+021100 1100-RESET-ONE-SLOT.
+021200     INITIALIZE ANOTHER_GROUP (DL100-WS-SLOT-IX).
+021300 1100-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    2000-READ-CONTROL -- READ THE RUN-MODE CONTROL RECORD.      *
+021700*    DEFAULTS TO RUN WHEN THE CONTROL FILE IS EMPTY OR NOT YET   *
+021800*    ALLOCATED (FILE STATUS 35).                                 *
+021900*****************************************************************
+022000 2000-READ-CONTROL.
+022100     MOVE 'RUN' TO YES
+022200     OPEN INPUT DL100-CONTROL-FILE
+022300     IF DL100-WS-CTL-FILE-OK
+022400         READ DL100-CONTROL-FILE
+022500             AT END
+022600                 MOVE 'RUN' TO YES
+022700             NOT AT END
+022800                 MOVE DL100CTL-RUN-MODE TO YES
+022900         END-READ
+023000         CLOSE DL100-CONTROL-FILE
+023100     END-IF.
+023200 2000-EXIT.
+023300     EXIT.
+023400*****************************************************************
+023500*    2500-READ-CHECKPOINT -- RESTORE ANY SLOTS ALREADY COMMITTED *
+023600*    ON A PRIOR, FAILED RUN AND DETERMINE WHERE TO RESTART.      *
+023700*    A MISSING CHECKPOINT FILE (STATUS 35) MEANS THIS IS THE     *
+023800*    FIRST RUN EVER -- START AT SLOT 1 WITH NOTHING RESTORED.    *
+023900*****************************************************************
+024000 2500-READ-CHECKPOINT.
+024100     MOVE 1 TO DL100-WS-START-SLOT
+024200     MOVE 'N' TO DL100-WS-CKPT-EOF-SW
+024300     OPEN INPUT DL100-CKPT-FILE
+024400     IF NOT DL100-WS-CKPT-FILE-OK
+024500         MOVE 'Y' TO DL100-WS-CKPT-EOF-SW
+024600     END-IF
+024700     PERFORM 2600-RESTORE-ONE-SLOT THRU 2600-EXIT
+024800         UNTIL DL100-WS-CKPT-EOF
+024900     IF DL100-WS-CKPT-FILE-OK
+025000         CLOSE DL100-CKPT-FILE
+025100     END-IF
+025200     IF DL100-WS-START-SLOT GREATER THAN 3
+025300         MOVE 1 TO DL100-WS-START-SLOT
+025400     END-IF
+025500     COMPUTE THIS-IS-ELEMENTARY = DL100-WS-START-SLOT - 1.
+025600 2500-EXIT.
+025700     EXIT.
+025800 2600-RESTORE-ONE-SLOT.
+025900     READ DL100-CKPT-FILE
+026000         AT END
+026100             MOVE 'Y' TO DL100-WS-CKPT-EOF-SW
+026200         NOT AT END
+026300             MOVE DL100CKPT-FIELD-1
+026400                 TO FIELD-1 OF ANOTHER_GROUP (DL100CKPT-LAST-SLOT)
+026500             MOVE DL100CKPT-FIELD-3-1
+026600                 TO FIELD-3 OF ANOTHER_GROUP
+026700                     (DL100CKPT-LAST-SLOT 1)
+026800             MOVE DL100CKPT-FIELD-3-2
+026900                 TO FIELD-3 OF ANOTHER_GROUP
+027000                     (DL100CKPT-LAST-SLOT 2)
+027100             COMPUTE DL100-WS-START-SLOT =
+027200                 DL100CKPT-LAST-SLOT + 1
+027300     END-READ.
+027400 2600-EXIT.
+027500     EXIT.
+027600*****************************************************************
+027700*    3000-LOAD-SLOTS -- READ THE NIGHTLY EXTRACT INTO THE        *
+027800*    ANOTHER_GROUP TABLE, STARTING AT THE RESTART SLOT, AND      *
+027900*    CHECKPOINT AFTER EACH SLOT SO A FAILED RUN CAN RESUME       *
+028000*    INSTEAD OF REPROCESSING FROM SLOT 1. SLOTS BELOW THE        *
+028100*    RESTART SLOT WERE ALREADY RESTORED BY 2500-READ-CHECKPOINT. *
+028200*****************************************************************
+028300 3000-LOAD-SLOTS.
+028400     OPEN INPUT DL100-INPUT-FILE
+028500     MOVE 1 TO DL100-WS-SLOT-IX
+028600     PERFORM 3100-SKIP-TO-RESTART THRU 3100-EXIT
+028700         UNTIL DL100-WS-SLOT-IX GREATER THAN OR EQUAL TO
+028800             DL100-WS-START-SLOT
+028900         OR DL100-WS-INPUT-EOF
+029000     PERFORM 3200-LOAD-ONE-SLOT THRU 3200-EXIT
+029100         UNTIL DL100-WS-SLOT-IX GREATER THAN 3
+029200         OR DL100-WS-INPUT-EOF
+029300     CLOSE DL100-INPUT-FILE.
+029400 3000-EXIT.
+029500     EXIT.
+029600*****************************************************************
+029700*    3100-SKIP-TO-RESTART -- ADVANCE PAST SLOTS ALREADY          *
+029800*    COMMITTED ON A RESTART, WITHOUT RELOADING THEM (THEIR       *
+029900*    FIELD VALUES CAME BACK FROM THE CHECKPOINT FILE INSTEAD).   *
+030000*****************************************************************
+030100 3100-SKIP-TO-RESTART.
+030200     READ DL100-INPUT-FILE
+030300         AT END
+030400             MOVE 'Y' TO DL100-WS-INPUT-EOF-SW
+030500         NOT AT END
+030600             ADD 1 TO DL100-WS-SLOT-IX
+030700     END-READ.
+030800 3100-EXIT.
+030900     EXIT.
+031000 3200-LOAD-ONE-SLOT.
+031100     READ DL100-INPUT-FILE
+031200         AT END
+031300             MOVE 'Y' TO DL100-WS-INPUT-EOF-SW
+031400         NOT AT END
+031500             MOVE DL100IN-FIELD-1
+031600                 TO FIELD-1 OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+031700             MOVE DL100IN-FIELD-3-1
+031800                 TO FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 1)
+031900             MOVE DL100IN-FIELD-3-2
+032000                 TO FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 2)
+032100             ADD 1 TO THIS-IS-ELEMENTARY
+032200             PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+032300             ADD 1 TO DL100-WS-SLOT-IX
+032400     END-READ.
+032500 3200-EXIT.
+032600     EXIT.
+032700*****************************************************************
+032800*    3300-WRITE-CHECKPOINT -- COMMIT THE SLOT JUST LOADED, WITH  *
+032900*    ITS FIELD VALUES, SO A RESTART CAN REBUILD ANOTHER_GROUP    *
+033000*    WITHOUT REREADING THE EXTRACT. SLOT 1 OF A FRESH RUN        *
+033100*    RESETS THE CHECKPOINT FILE; LATER SLOTS APPEND TO IT.       *
+033200*****************************************************************
+033300 3300-WRITE-CHECKPOINT.
+033400     MOVE DL100-WS-SLOT-IX TO DL100CKPT-LAST-SLOT
+033500     MOVE FIELD-1 OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+033600         TO DL100CKPT-FIELD-1
+033700     MOVE FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 1)
+033800         TO DL100CKPT-FIELD-3-1
+033900     MOVE FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 2)
+034000         TO DL100CKPT-FIELD-3-2
+034100     IF DL100-WS-SLOT-IX EQUAL 1
+034200         OPEN OUTPUT DL100-CKPT-FILE
+034300     ELSE
+034400         OPEN EXTEND DL100-CKPT-FILE
+034500     END-IF
+034600     WRITE DL100CKPT-RECORD
+034700     CLOSE DL100-CKPT-FILE.
+034800 3300-EXIT.
+034900     EXIT.
+035000*****************************************************************
+035100*    4000-VALIDATE-SLOTS -- FIELD-1 MUST BE NUMERIC BEFORE THE   *
+035200*    FIELD-2 REDEFINITION IS TRUSTED BY ANYTHING DOWNSTREAM.     *
+035300*****************************************************************
+035400 4000-VALIDATE-SLOTS.
+035500     MOVE ZERO TO DL100-WS-BAD-SLOT-CT
+035600     PERFORM 4100-VALIDATE-ONE-SLOT THRU 4100-EXIT
+035700         VARYING DL100-WS-SLOT-IX FROM 1 BY 1
+035800         UNTIL DL100-WS-SLOT-IX GREATER THAN 3.
+035900 4000-EXIT.
+036000     EXIT.
+036100 4100-VALIDATE-ONE-SLOT.
+036200     IF FIELD-1 OF ANOTHER_GROUP (DL100-WS-SLOT-IX) NUMERIC
+036300         SET DL100-SLOT-VALID OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+036400             TO TRUE
+036500     ELSE
+036600         SET DL100-SLOT-INVALID OF ANOTHER_GROUP
+036700             (DL100-WS-SLOT-IX) TO TRUE
+036800         ADD 1 TO DL100-WS-BAD-SLOT-CT
+036900         DISPLAY 'DL100 - SLOT ' DL100-WS-SLOT-IX
+037000             ' FIELD-1 IS NOT NUMERIC - SLOT REJECTED'
+037100     END-IF.
+037200 4100-EXIT.
+037300     EXIT.
+037400*****************************************************************
+037500*    5000-COMPUTE-TOTALS -- PER-SLOT SUBTOTAL AND GRAND CONTROL  *
+037600*    TOTAL OVER FIELD-3, FOR VALID SLOTS ONLY.                   *
+037700*****************************************************************
+037800 5000-COMPUTE-TOTALS.
+037900     MOVE ZERO TO DL100-WS-GRAND-TOTAL
+038000     PERFORM 5100-TOTAL-ONE-SLOT THRU 5100-EXIT
+038100         VARYING DL100-WS-SLOT-IX FROM 1 BY 1
+038200         UNTIL DL100-WS-SLOT-IX GREATER THAN 3.
+038300 5000-EXIT.
+038400     EXIT.
+038500 5100-TOTAL-ONE-SLOT.
+038600     MOVE ZERO TO DL100-SLOT-SUBTOTAL OF ANOTHER_GROUP
+038700         (DL100-WS-SLOT-IX)
+038800     IF DL100-SLOT-VALID OF ANOTHER_GROUP
+038900         (DL100-WS-SLOT-IX)
+039000         PERFORM 5200-ADD-ONE-OCCURRENCE THRU 5200-EXIT
+039100             VARYING DL100-WS-OCCUR-IX FROM 1 BY 1
+039200             UNTIL DL100-WS-OCCUR-IX GREATER THAN 2
+039300         ADD DL100-SLOT-SUBTOTAL OF ANOTHER_GROUP
+039400             (DL100-WS-SLOT-IX)
+039500             TO DL100-WS-GRAND-TOTAL
+039600     END-IF.
+039700 5100-EXIT.
+039800     EXIT.
+039900 5200-ADD-ONE-OCCURRENCE.
+040000     ADD FIELD-3 OF ANOTHER_GROUP
+040100         (DL100-WS-SLOT-IX DL100-WS-OCCUR-IX)
+040200         TO DL100-SLOT-SUBTOTAL OF ANOTHER_GROUP
+040300             (DL100-WS-SLOT-IX).
+040400 5200-EXIT.
+040500     EXIT.
+040600*****************************************************************
+040700*    6000-PRODUCE-REPORT -- DETAIL LISTING OF EXAMPLE-GROUP      *
+040800*    SPOOLED FOR OPERATIONS.                                     *
+040900*****************************************************************
+041000 6000-PRODUCE-REPORT.
+041100     OPEN OUTPUT DL100-REPORT-FILE
+041200     MOVE SPACES TO DL100RPT-LINE
+041300     STRING 'DL100 DAILY BRANCH EXTRACT - DETAIL LISTING'
+041400         DELIMITED BY SIZE INTO DL100RPT-LINE
+041500     END-STRING
+041600     WRITE DL100RPT-LINE
+041700     MOVE SPACES TO DL100RPT-LINE
+041800     WRITE DL100RPT-LINE
+041900     MOVE 1 TO DL100-WS-SLOT-IX
+042000     PERFORM 6100-REPORT-ONE-SLOT THRU 6100-EXIT
+042100         VARYING DL100-WS-SLOT-IX FROM 1 BY 1
+042200         UNTIL DL100-WS-SLOT-IX GREATER THAN 3
+042300     MOVE SPACES TO DL100RPT-LINE
+042400     WRITE DL100RPT-LINE
+042500     STRING 'RECORDS PROCESSED (THIS-IS-ELEMENTARY): '
+042600         DELIMITED BY SIZE
+042700         THIS-IS-ELEMENTARY DELIMITED BY SIZE
+042800         INTO DL100RPT-LINE
+042900     END-STRING
+043000     WRITE DL100RPT-LINE
+043100     MOVE SPACES TO DL100RPT-LINE
+043200     MOVE DL100-WS-GRAND-TOTAL TO DL100-WS-GRAND-TOTAL-ED
+043300     STRING 'GRAND CONTROL TOTAL OVER FIELD-3: '
+043400         DELIMITED BY SIZE
+043500         DL100-WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+043600         INTO DL100RPT-LINE
+043700     END-STRING
+043800     WRITE DL100RPT-LINE
+043900     CLOSE DL100-REPORT-FILE.
+044000 6000-EXIT.
+044100     EXIT.
+044200 6100-REPORT-ONE-SLOT.
+044300     MOVE FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 1)
+044400         TO DL100-WS-FIELD-3-ED-1
+044500     MOVE FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 2)
+044600         TO DL100-WS-FIELD-3-ED-2
+044700     MOVE DL100-SLOT-SUBTOTAL OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+044800         TO DL100-WS-SUBTOTAL-ED
+044900     MOVE SPACES TO DL100-WS-FIELD-2-SEG
+045000     MOVE SPACES TO DL100-WS-SLOT-STATUS-SEG
+045100*    FIELD-3 IS LOADED FROM DL100IN REGARDLESS OF FIELD-1'S
+045200*    VALIDITY, SO IT IS ALWAYS SAFE TO LIST -- ONLY FIELD-2,
+045300*    THE REDEFINITION OF FIELD-1, IS TAINTED WHEN FIELD-1 IS
+045400*    NOT NUMERIC, SO ONLY IT IS SUPPRESSED ON A REJECTED SLOT.
+045500     IF DL100-SLOT-VALID OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+045600         STRING '  FIELD-2=' DELIMITED BY SIZE
+045700             FIELD-2 OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+045800                 DELIMITED BY SIZE
+045900             INTO DL100-WS-FIELD-2-SEG
+046000         END-STRING
+046100     ELSE
+046200         STRING '  *** FIELD-1 NOT NUMERIC - REJECTED ***'
+046300             DELIMITED BY SIZE INTO DL100-WS-SLOT-STATUS-SEG
+046400         END-STRING
+046500     END-IF
+046600     MOVE SPACES TO DL100RPT-LINE
+046700     STRING 'SLOT ' DELIMITED BY SIZE
+046800         DL100-WS-SLOT-IX DELIMITED BY SIZE
+046900         '  FIELD-1=' DELIMITED BY SIZE
+047000         FIELD-1 OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+047100             DELIMITED BY SIZE
+047200         DL100-WS-FIELD-2-SEG DELIMITED BY SIZE
+047300         '  FIELD-3(1)=' DELIMITED BY SIZE
+047400         DL100-WS-FIELD-3-ED-1
+047500             DELIMITED BY SIZE
+047600         '  FIELD-3(2)=' DELIMITED BY SIZE
+047700         DL100-WS-FIELD-3-ED-2
+047800             DELIMITED BY SIZE
+047900         '  SUBTOTAL=' DELIMITED BY SIZE
+048000         DL100-WS-SUBTOTAL-ED
+048100             DELIMITED BY SIZE
+048200         DL100-WS-SLOT-STATUS-SEG DELIMITED BY SIZE
+048300         INTO DL100RPT-LINE
+048400     END-STRING
+048500     WRITE DL100RPT-LINE.
+048600 6100-EXIT.
+048700     EXIT.
+048800*****************************************************************
+048900*    7000-WRITE-OUTPUT-EXTRACT -- ONE RECORD PER VALID SLOT,     *
+049000*    FOR DOWNSTREAM GENERAL LEDGER RECONCILIATION (DL100RCN).    *
+049100*****************************************************************
+049200 7000-WRITE-OUTPUT-EXTRACT.
+049300     OPEN OUTPUT DL100-OUTPUT-FILE
+049400     PERFORM 7100-WRITE-ONE-SLOT THRU 7100-EXIT
+049500         VARYING DL100-WS-SLOT-IX FROM 1 BY 1
+049600         UNTIL DL100-WS-SLOT-IX GREATER THAN 3
+049700     CLOSE DL100-OUTPUT-FILE.
+049800 7000-EXIT.
+049900     EXIT.
+050000 7100-WRITE-ONE-SLOT.
+050100     MOVE ANOTHER_GROUP (DL100-WS-SLOT-IX) TO DL100OUT-RECORD
+050200     WRITE DL100OUT-RECORD.
+050300 7100-EXIT.
+050400     EXIT.
+050500*****************************************************************
+050600*    8000-WRITE-JOURNAL -- AUDIT RECORD OF WHAT THIS RUN DID,    *
+050700*    APPENDED TO DL100JNL FOR EVERY RUN REGARDLESS OF MODE.      *
+050800*****************************************************************
+050900 8000-WRITE-JOURNAL.
+051000     OPEN EXTEND DL100-JOURNAL-FILE
+051100     MOVE 'H' TO DL100JNL-REC-TYPE
+051200     MOVE DL100-WS-RUN-TIMESTAMP TO DL100JNL-TIMESTAMP
+051300     MOVE THIS-IS-ELEMENTARY TO DL100JNL-ELEMENTARY-CT
+051400     MOVE YES TO DL100JNL-RUN-MODE
+051500     WRITE DL100JNL-HEADER-RECORD
+051600     IF NOT YES-SKIP
+051700         PERFORM 8100-JOURNAL-ONE-SLOT THRU 8100-EXIT
+051800             VARYING DL100-WS-SLOT-IX FROM 1 BY 1
+051900             UNTIL DL100-WS-SLOT-IX GREATER THAN 3
+052000     END-IF
+052100     CLOSE DL100-JOURNAL-FILE.
+052200 8000-EXIT.
+052300     EXIT.
+052400*****************************************************************
+052500*    8100-JOURNAL-ONE-SLOT -- ONE DETAIL RECORD PER SLOT LOADED  *
+052600*    THIS RUN.                                                   *
+052700*****************************************************************
+052800 8100-JOURNAL-ONE-SLOT.
+052900     MOVE 'D' TO DL100JNL-REC-TYPE-D
+053000     MOVE DL100-WS-SLOT-IX TO DL100JNL-SLOT-NO
+053100     MOVE FIELD-1 OF ANOTHER_GROUP (DL100-WS-SLOT-IX)
+053200         TO DL100JNL-FIELD-1
+053300     MOVE FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 1)
+053400         TO DL100JNL-FIELD-3-1
+053500     MOVE FIELD-3 OF ANOTHER_GROUP (DL100-WS-SLOT-IX 2)
+053600         TO DL100JNL-FIELD-3-2
+053700     WRITE DL100JNL-DETAIL-RECORD.
+053800 8100-EXIT.
+053900     EXIT.
