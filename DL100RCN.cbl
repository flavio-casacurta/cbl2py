@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL100RCN.
+000300 AUTHOR.        F CASACURTA.
+000400 INSTALLATION.  BRANCH OPERATIONS BATCH.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    DL100RCN -- GENERAL LEDGER RECONCILIATION                  *
+001000*                                                               *
+001100*    READS THE SLOT EXTRACT (DL100OUT) PRODUCED BY DL100 AND    *
+001200*    MATCHES EACH SLOT, BY FIELD-1, AGAINST THE CORRESPONDING   *
+001300*    AMOUNT ON THE GENERAL LEDGER EXTRACT (DL100GL). THE TWO    *
+001400*    FILES ARE IN THE SAME SLOT ORDER EACH RUN. A RECONCILIATION*
+001500*    REPORT (DL100RRP) IS PRODUCED SHOWING EACH MATCH/MISMATCH  *
+001600*    AND THE DOLLAR DIFFERENCE, WITH A SUMMARY OUT-OF-BALANCE   *
+001700*    COUNT RETURNED AS THE CONDITION CODE.                      *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                       *
+002000*    DATE       BY   DESCRIPTION                                *
+002100*    08/09/26   FC   ORIGINAL.                                  *
+002200*    08/09/26   FC   DETECT AND FLAG A RECORD-COUNT MISMATCH     *
+002300*                    BETWEEN DL100OUT AND DL100GL INSTEAD OF     *
+002400*                    STOPPING AT WHICHEVER FILE IS SHORTER.      *
+002500*    08/09/26   FC   EDIT THE SIGNED DIFFERENCE BEFORE PUTTING   *
+002600*                    IT ON THE REPORT LINE SO THE SIGN DOESN'T   *
+002700*                    OVERPUNCH THE LAST DIGIT.                   *
+002800*                                                               *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.  IBM-370.
+003300 OBJECT-COMPUTER.  IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT DL100-OUTPUT-FILE    ASSIGN TO DL100OUT
+003700            ORGANIZATION IS SEQUENTIAL.
+003800     SELECT DL100-GL-FILE        ASSIGN TO DL100GL
+003900            ORGANIZATION IS SEQUENTIAL.
+004000     SELECT DL100-RECON-FILE     ASSIGN TO DL100RRP
+004100            ORGANIZATION IS SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  DL100-OUTPUT-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DL100OUT-RECORD.
+004800     COPY DL100REC.
+004900 FD  DL100-GL-FILE
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  DL100GL-RECORD.
+005300     05  DL100GL-FIELD-1         PIC X(3).
+005400     05  DL100GL-AMOUNT          PIC S9(5)V99.
+005500 FD  DL100-RECON-FILE
+005600     RECORDING MODE IS F
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  DL100RRP-LINE               PIC X(132).
+005900 WORKING-STORAGE SECTION.
+006000 77  DL100-WS-OUT-EOF-SW         PIC X(01) VALUE 'N'.
+006100     88  DL100-WS-OUT-EOF              VALUE 'Y'.
+006200 77  DL100-WS-GL-EOF-SW          PIC X(01) VALUE 'N'.
+006300     88  DL100-WS-GL-EOF               VALUE 'Y'.
+006400 77  DL100-WS-SLOT-NO            PIC 9(01) VALUE ZERO.
+006500 77  DL100-WS-DIFFERENCE         PIC S9(05)V99 VALUE ZERO.
+006600 77  DL100-WS-DIFFERENCE-ED      PIC -(4)9.99.
+006700 77  DL100-WS-OUT-OF-BAL-CT      PIC 9(01) VALUE ZERO.
+006800 PROCEDURE DIVISION.
+006900 MAIN-SECTION SECTION.
+007000*****************************************************************
+007100*    0000-MAINLINE                                              *
+007200*****************************************************************
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007500     PERFORM 2000-RECONCILE-ONE-SLOT THRU 2000-EXIT
+007600         UNTIL DL100-WS-OUT-EOF OR DL100-WS-GL-EOF
+007700     PERFORM 2500-FLAG-LEFTOVER-SLOTS THRU 2500-EXIT
+007800     PERFORM 3000-PRODUCE-SUMMARY THRU 3000-EXIT
+007900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008000     IF DL100-WS-OUT-OF-BAL-CT GREATER THAN ZERO
+008100         MOVE 8 TO RETURN-CODE
+008200     ELSE
+008300         MOVE 0 TO RETURN-CODE
+008400     END-IF
+008500     GOBACK.
+008600*****************************************************************
+008700*    1000-INITIALIZE                                            *
+008800*****************************************************************
+008900 1000-INITIALIZE.
+009000     OPEN INPUT  DL100-OUTPUT-FILE
+009100     OPEN INPUT  DL100-GL-FILE
+009200     OPEN OUTPUT DL100-RECON-FILE
+009300     MOVE SPACES TO DL100RRP-LINE
+009400     STRING 'DL100RCN - SLOT / GENERAL LEDGER RECONCILIATION'
+009500         DELIMITED BY SIZE INTO DL100RRP-LINE
+009600     END-STRING
+009700     WRITE DL100RRP-LINE
+009800     MOVE SPACES TO DL100RRP-LINE
+009900     WRITE DL100RRP-LINE
+010000     MOVE ZERO TO DL100-WS-SLOT-NO
+010100     PERFORM 1100-READ-OUTPUT THRU 1100-EXIT
+010200     PERFORM 1200-READ-GL THRU 1200-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500 1100-READ-OUTPUT.
+010600     READ DL100-OUTPUT-FILE
+010700         AT END
+010800             MOVE 'Y' TO DL100-WS-OUT-EOF-SW
+010900     END-READ.
+011000 1100-EXIT.
+011100     EXIT.
+011200 1200-READ-GL.
+011300     READ DL100-GL-FILE
+011400         AT END
+011500             MOVE 'Y' TO DL100-WS-GL-EOF-SW
+011600     END-READ.
+011700 1200-EXIT.
+011800     EXIT.
+011900*****************************************************************
+012000*    2000-RECONCILE-ONE-SLOT -- COMPARE ONE DL100OUT SLOT        *
+012100*    AGAINST ITS MATCHING DL100GL RECORD AND WRITE ONE LINE.     *
+012200*****************************************************************
+012300 2000-RECONCILE-ONE-SLOT.
+012400     ADD 1 TO DL100-WS-SLOT-NO
+012500     IF NOT DL100-SLOT-VALID
+012600         MOVE SPACES TO DL100RRP-LINE
+012700         STRING 'SLOT ' DELIMITED BY SIZE
+012800             DL100-WS-SLOT-NO DELIMITED BY SIZE
+012900             '  *** SKIPPED - FIELD-1 NOT NUMERIC ***'
+013000                 DELIMITED BY SIZE
+013100             INTO DL100RRP-LINE
+013200         END-STRING
+013300         WRITE DL100RRP-LINE
+013400     ELSE
+013500         COMPUTE DL100-WS-DIFFERENCE =
+013600             DL100-SLOT-SUBTOTAL - DL100GL-AMOUNT
+013700         MOVE DL100-WS-DIFFERENCE TO DL100-WS-DIFFERENCE-ED
+013800         MOVE SPACES TO DL100RRP-LINE
+013900         IF FIELD-1 NOT EQUAL TO DL100GL-FIELD-1
+014000             STRING 'SLOT ' DELIMITED BY SIZE
+014100                 DL100-WS-SLOT-NO DELIMITED BY SIZE
+014200                 '  *** FIELD-1 '  DELIMITED BY SIZE
+014300                 FIELD-1 DELIMITED BY SIZE
+014400                 ' DOES NOT MATCH GL CODE ' DELIMITED BY SIZE
+014500                 DL100GL-FIELD-1 DELIMITED BY SIZE
+014600                 ' ***' DELIMITED BY SIZE
+014700                 INTO DL100RRP-LINE
+014800             END-STRING
+014900             ADD 1 TO DL100-WS-OUT-OF-BAL-CT
+015000         ELSE
+015100             IF DL100-WS-DIFFERENCE EQUAL TO ZERO
+015200                 STRING 'SLOT ' DELIMITED BY SIZE
+015300                     DL100-WS-SLOT-NO DELIMITED BY SIZE
+015400                     '  FIELD-1=' DELIMITED BY SIZE
+015500                     FIELD-1 DELIMITED BY SIZE
+015600                     '  IN BALANCE' DELIMITED BY SIZE
+015700                     INTO DL100RRP-LINE
+015800                 END-STRING
+015900             ELSE
+016000                 STRING 'SLOT ' DELIMITED BY SIZE
+016100                     DL100-WS-SLOT-NO DELIMITED BY SIZE
+016200                     '  FIELD-1=' DELIMITED BY SIZE
+016300                     FIELD-1 DELIMITED BY SIZE
+016400                     '  OUT OF BALANCE, DIFFERENCE='
+016500                         DELIMITED BY SIZE
+016600                     DL100-WS-DIFFERENCE-ED DELIMITED BY SIZE
+016700                     INTO DL100RRP-LINE
+016800                 END-STRING
+016900                 ADD 1 TO DL100-WS-OUT-OF-BAL-CT
+017000             END-IF
+017100         END-IF
+017200         WRITE DL100RRP-LINE
+017300     END-IF
+017400     PERFORM 1100-READ-OUTPUT THRU 1100-EXIT
+017500     PERFORM 1200-READ-GL THRU 1200-EXIT.
+017600 2000-EXIT.
+017700     EXIT.
+017800*****************************************************************
+017900*    2500-FLAG-LEFTOVER-SLOTS -- ONE FILE HIT EOF BEFORE THE     *
+018000*    OTHER. THE FILES ARE SUPPOSED TO BE THE SAME LENGTH, SO     *
+018100*    EVERY RECORD LEFT IN THE LONGER FILE IS AN UNMATCHED,       *
+018200*    OUT-OF-BALANCE CONDITION -- NOT A SILENT DROP.              *
+018300*****************************************************************
+018400 2500-FLAG-LEFTOVER-SLOTS.
+018500     IF NOT DL100-WS-OUT-EOF
+018600         PERFORM 2600-FLAG-LEFTOVER-OUT THRU 2600-EXIT
+018700             UNTIL DL100-WS-OUT-EOF
+018800     END-IF
+018900     IF NOT DL100-WS-GL-EOF
+019000         PERFORM 2700-FLAG-LEFTOVER-GL THRU 2700-EXIT
+019100             UNTIL DL100-WS-GL-EOF
+019200     END-IF.
+019300 2500-EXIT.
+019400     EXIT.
+019500*****************************************************************
+019600*    2600-FLAG-LEFTOVER-OUT -- DL100OUT HAS A SLOT WITH NO       *
+019700*    MATCHING GENERAL LEDGER RECORD.                             *
+019800*****************************************************************
+019900 2600-FLAG-LEFTOVER-OUT.
+020000     ADD 1 TO DL100-WS-SLOT-NO
+020100     ADD 1 TO DL100-WS-OUT-OF-BAL-CT
+020200     MOVE SPACES TO DL100RRP-LINE
+020300     STRING 'SLOT ' DELIMITED BY SIZE
+020400         DL100-WS-SLOT-NO DELIMITED BY SIZE
+020500         '  *** NO MATCHING GL RECORD - DL100OUT IS LONGER '
+020600             DELIMITED BY SIZE
+020700         'THAN DL100GL ***' DELIMITED BY SIZE
+020800         INTO DL100RRP-LINE
+020900     END-STRING
+021000     WRITE DL100RRP-LINE
+021100     PERFORM 1100-READ-OUTPUT THRU 1100-EXIT.
+021200 2600-EXIT.
+021300     EXIT.
+021400*****************************************************************
+021500*    2700-FLAG-LEFTOVER-GL -- DL100GL HAS A RECORD WITH NO       *
+021600*    MATCHING SLOT ON THE EXTRACT.                               *
+021700*****************************************************************
+021800 2700-FLAG-LEFTOVER-GL.
+021900     ADD 1 TO DL100-WS-SLOT-NO
+022000     ADD 1 TO DL100-WS-OUT-OF-BAL-CT
+022100     MOVE SPACES TO DL100RRP-LINE
+022200     STRING 'SLOT ' DELIMITED BY SIZE
+022300         DL100-WS-SLOT-NO DELIMITED BY SIZE
+022400         '  *** NO MATCHING SLOT RECORD - DL100GL IS LONGER '
+022500             DELIMITED BY SIZE
+022600         'THAN DL100OUT ***' DELIMITED BY SIZE
+022700         INTO DL100RRP-LINE
+022800     END-STRING
+022900     WRITE DL100RRP-LINE
+023000     PERFORM 1200-READ-GL THRU 1200-EXIT.
+023100 2700-EXIT.
+023200     EXIT.
+023300*****************************************************************
+023400*    3000-PRODUCE-SUMMARY                                        *
+023500*****************************************************************
+023600 3000-PRODUCE-SUMMARY.
+023700     MOVE SPACES TO DL100RRP-LINE
+023800     WRITE DL100RRP-LINE
+023900     MOVE SPACES TO DL100RRP-LINE
+024000     STRING 'SLOTS OUT OF BALANCE: ' DELIMITED BY SIZE
+024100         DL100-WS-OUT-OF-BAL-CT DELIMITED BY SIZE
+024200         INTO DL100RRP-LINE
+024300     END-STRING
+024400     WRITE DL100RRP-LINE.
+024500 3000-EXIT.
+024600     EXIT.
+024700*****************************************************************
+024800*    9000-TERMINATE                                              *
+024900*****************************************************************
+025000 9000-TERMINATE.
+025100     CLOSE DL100-OUTPUT-FILE
+025200     CLOSE DL100-GL-FILE
+025300     CLOSE DL100-RECON-FILE.
+025400 9000-EXIT.
+025500     EXIT.
